@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ODEV004.
+       AUTHOR.        AHMET KOCABAS aka CheaterAK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN to IDXFILE ORGANIZATION IS INDEXED
+                           ACCESS MODE IS RANDOM
+                           RECORD KEY is IDX-KEY
+                           FILE STATUS is STATUS-IDX.
+           SELECT TRAN-FILE ASSIGN TO TRANFILE
+                           FILE STATUS IS STATUS-TRAN.
+           SELECT LOG-FILE ASSIGN TO LOGFILE
+                           FILE STATUS IS STATUS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+           COPY IDXREC.
+       FD  TRAN-FILE RECORDING MODE F.
+       01  TRAN-REC.
+           05    TRAN-CODE               PIC X(1).
+              88 TRAN-ADD                         VALUE 'A'.
+              88 TRAN-CHANGE                       VALUE 'C'.
+              88 TRAN-DELETE                       VALUE 'D'.
+           05    TRAN-ID                 PIC X(5).
+           05    TRAN-CURRENCY           PIC X(3).
+           05    TRAN-FIRST-NAME         PIC X(15).
+           05    TRAN-LAST-NAME          PIC X(15).
+           05    TRAN-LAST-ORDER-DATE    PIC 9(7).
+           05    TRAN-BALANCE-FLAG       PIC X(1).
+              88 TRAN-BALANCE-PRESENT            VALUE 'Y'.
+           05    TRAN-BALANCE            PIC S9(15).
+       FD  LOG-FILE RECORDING MODE F.
+       01  LOG-REC                       PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05 STATUS-IDX                 PIC 9(2).
+              88 IDX-SUCC                         VALUE 00 97.
+              88 IDX-INVALID-KEY                  VALUE 23.
+           05 STATUS-TRAN                PIC 99.
+              88 TRAN-SUCC                        VALUE 00 97.
+              88 TRAN-EOF                         VALUE 10.
+           05 STATUS-LOG                 PIC 99.
+              88 LOG-SUCC                         VALUE 00 97.
+       77  READ-CNT                      PIC 9(5) VALUE 0.
+       77  ADD-CNT                       PIC 9(5) VALUE 0.
+       77  CHANGE-CNT                    PIC 9(5) VALUE 0.
+       77  DELETE-CNT                    PIC 9(5) VALUE 0.
+       77  REJECT-CNT                    PIC 9(5) VALUE 0.
+       77  VALID-TRAN                    PIC 9(1) VALUE 1.
+       77  WS-LOG-MSG                    PIC X(40) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0110-FILE-CONTROL.
+           PERFORM 0200-PROCESS-FILE.
+           PERFORM 0800-CLOSE-FILES.
+           PERFORM 9999-EXIT.
+
+       0100-OPEN-FILES.
+           OPEN INPUT TRAN-FILE.
+           OPEN I-O IDX-FILE.
+           OPEN OUTPUT LOG-FILE.
+
+       0110-FILE-CONTROL.
+           IF NOT TRAN-SUCC
+              DISPLAY "TRAN FILE NOT FOUND. EXITING..."
+              STOP RUN
+           END-IF.
+           IF NOT IDX-SUCC
+              DISPLAY "IDX FILE NOT FOUND. EXITING..."
+              STOP RUN
+           END-IF.
+           IF NOT LOG-SUCC
+              DISPLAY "LOG FILE NOT FOUND. EXITING..."
+              STOP RUN
+           END-IF.
+
+       0200-PROCESS-FILE.
+           PERFORM P100-HEADER-PRINT.
+           PERFORM P200-READ-TRAN.
+           PERFORM UNTIL TRAN-EOF
+              PERFORM P210-TRAN-CONTROL
+              IF VALID-TRAN = 1
+                 PERFORM P300-APPLY-TRAN
+              END-IF
+              PERFORM P200-READ-TRAN
+           END-PERFORM.
+           PERFORM P999-REPORT.
+       P100-HEADER-PRINT.
+           MOVE SPACES TO LOG-REC.
+           MOVE "IDX-FILE MAINTENANCE LOG" TO LOG-REC.
+           WRITE LOG-REC.
+           MOVE SPACES TO LOG-REC.
+           WRITE LOG-REC.
+       P200-READ-TRAN.
+           READ TRAN-FILE
+           NOT AT END
+              ADD 1 TO READ-CNT
+           END-READ.
+       P210-TRAN-CONTROL.
+           MOVE 1 TO VALID-TRAN.
+           IF TRAN-ID NOT NUMERIC
+              MOVE "REJECT - TRAN-ID NOT NUMERIC" TO WS-LOG-MSG
+              PERFORM U100-LOG-WRITE
+              ADD 1 TO REJECT-CNT
+              MOVE 0 TO VALID-TRAN
+           END-IF.
+           IF TRAN-CURRENCY NOT NUMERIC
+              MOVE "REJECT - TRAN-CURRENCY NOT NUMERIC" TO WS-LOG-MSG
+              PERFORM U100-LOG-WRITE
+              ADD 1 TO REJECT-CNT
+              MOVE 0 TO VALID-TRAN
+           END-IF.
+           IF VALID-TRAN = 1
+           AND NOT (TRAN-ADD OR TRAN-CHANGE OR TRAN-DELETE)
+              MOVE "REJECT - TRAN-CODE MUST BE A, C OR D" TO WS-LOG-MSG
+              PERFORM U100-LOG-WRITE
+              ADD 1 TO REJECT-CNT
+              MOVE 0 TO VALID-TRAN
+           END-IF.
+           IF VALID-TRAN = 1
+           AND (TRAN-ADD OR TRAN-CHANGE)
+           AND TRAN-LAST-ORDER-DATE NOT = 0
+           AND FUNCTION TEST-DAY-YYYYDDD(TRAN-LAST-ORDER-DATE) NOT = 0
+              MOVE "REJECT - BAD TRAN-LAST-ORDER-DATE" TO WS-LOG-MSG
+              PERFORM U100-LOG-WRITE
+              ADD 1 TO REJECT-CNT
+              MOVE 0 TO VALID-TRAN
+           END-IF.
+       P300-APPLY-TRAN.
+           MOVE TRAN-ID TO IDX-ID.
+           MOVE TRAN-CURRENCY TO CURRENCY-CURRENCY.
+           EVALUATE TRUE
+              WHEN TRAN-ADD
+                 PERFORM P310-ADD-REC
+              WHEN TRAN-CHANGE
+                 PERFORM P320-CHANGE-REC
+              WHEN TRAN-DELETE
+                 PERFORM P330-DELETE-REC
+           END-EVALUATE.
+       P310-ADD-REC.
+           MOVE TRAN-FIRST-NAME TO FIRST-NAME.
+           MOVE TRAN-LAST-NAME TO LAST-NAME.
+           MOVE TRAN-LAST-ORDER-DATE TO LAST-ORDER-DATE.
+           MOVE TRAN-BALANCE TO BALANCE.
+           WRITE IDX-REC
+              INVALID KEY
+                 MOVE "REJECT - DUPLICATE KEY ON ADD" TO WS-LOG-MSG
+                 PERFORM U100-LOG-WRITE
+                 ADD 1 TO REJECT-CNT
+              NOT INVALID KEY
+                 MOVE "ADD OK" TO WS-LOG-MSG
+                 PERFORM U100-LOG-WRITE
+                 ADD 1 TO ADD-CNT
+           END-WRITE.
+       P320-CHANGE-REC.
+           READ IDX-FILE KEY IDX-KEY
+              INVALID KEY
+                 MOVE "REJECT - NOT FOUND ON CHANGE" TO WS-LOG-MSG
+                 PERFORM U100-LOG-WRITE
+                 ADD 1 TO REJECT-CNT
+              NOT INVALID KEY
+                 IF TRAN-FIRST-NAME NOT = SPACES
+                    MOVE TRAN-FIRST-NAME TO FIRST-NAME
+                 END-IF
+                 IF TRAN-LAST-NAME NOT = SPACES
+                    MOVE TRAN-LAST-NAME TO LAST-NAME
+                 END-IF
+                 IF TRAN-LAST-ORDER-DATE NOT = 0
+                    MOVE TRAN-LAST-ORDER-DATE TO LAST-ORDER-DATE
+                 END-IF
+                 IF TRAN-BALANCE-PRESENT
+                    MOVE TRAN-BALANCE TO BALANCE
+                 END-IF
+                 REWRITE IDX-REC
+                    INVALID KEY
+                       MOVE "REJECT - REWRITE FAILED" TO WS-LOG-MSG
+                       PERFORM U100-LOG-WRITE
+                       ADD 1 TO REJECT-CNT
+                    NOT INVALID KEY
+                       MOVE "CHANGE OK" TO WS-LOG-MSG
+                       PERFORM U100-LOG-WRITE
+                       ADD 1 TO CHANGE-CNT
+                 END-REWRITE
+           END-READ.
+       P330-DELETE-REC.
+           DELETE IDX-FILE
+              INVALID KEY
+                 MOVE "REJECT - NOT FOUND ON DELETE" TO WS-LOG-MSG
+                 PERFORM U100-LOG-WRITE
+                 ADD 1 TO REJECT-CNT
+              NOT INVALID KEY
+                 MOVE "DELETE OK" TO WS-LOG-MSG
+                 PERFORM U100-LOG-WRITE
+                 ADD 1 TO DELETE-CNT
+           END-DELETE.
+       P999-REPORT.
+           MOVE SPACES TO LOG-REC.
+           WRITE LOG-REC.
+           MOVE "TOTAL" TO LOG-REC.
+           WRITE LOG-REC.
+           MOVE SPACES TO LOG-REC.
+           MOVE "RD.  ADD  CHG  DEL  REJ" TO LOG-REC.
+           WRITE LOG-REC.
+           MOVE SPACES TO LOG-REC.
+           MOVE READ-CNT TO LOG-REC(1:5).
+           MOVE ADD-CNT TO LOG-REC(7:5).
+           MOVE CHANGE-CNT TO LOG-REC(13:5).
+           MOVE DELETE-CNT TO LOG-REC(19:5).
+           MOVE REJECT-CNT TO LOG-REC(25:5).
+           WRITE LOG-REC.
+       U100-LOG-WRITE.
+           MOVE SPACES TO LOG-REC.
+           STRING TRAN-ID          DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  TRAN-CURRENCY    DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-LOG-MSG       DELIMITED BY SIZE
+                  INTO LOG-REC
+           END-STRING.
+           WRITE LOG-REC.
+       0800-CLOSE-FILES.
+           CLOSE TRAN-FILE.
+           CLOSE IDX-FILE.
+           CLOSE LOG-FILE.
+       9999-EXIT.
+           STOP RUN.
