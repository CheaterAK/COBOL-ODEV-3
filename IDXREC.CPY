@@ -0,0 +1,9 @@
+       01  IDX-REC.
+           05    IDX-KEY.
+              07    IDX-ID               PIC S9(5) COMP-3.
+              07    CURRENCY-CURRENCY     PIC S9(3) COMP.
+           05    FIRST-NAME              PIC X(15).
+           05    LAST-NAME               PIC X(15).
+           05    LAST-ORDER-DATE         PIC S9(7) COMP-3.
+           05    BALANCE                 PIC S9(15) COMP-3.
+       66  FULL-NAME   RENAMES FIRST-NAME THROUGH LAST-NAME.
