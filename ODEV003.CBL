@@ -1,208 +1,710 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    ODEV003
-       AUTHOR.        AHMET KOCABAS aka CheaterAK
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT IDX-FILE ASSIGN to IDXFILE ORGANIZATION IS INDEXED
-                           ACCESS MODE IS RANDOM
-                           RECORD KEY is IDX-KEY
-                           FILE STATUS is STATUS-IDX.
-           SELECT OUT-FILE ASSIGN TO OUTFILE
-                           FILE STATUS IS STATUS-OUT.
-           SELECT ACC-FILE    ASSIGN TO ACCFILE
-                           FILE STATUS IS STATUS-ACC.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  IDX-FILE.
-       01  IDX-REC.
-           05    IDX-KEY.
-              07    IDX-ID               PIC S9(5) COMP-3.
-              07    CURRENCY-CURRENCY     PIC S9(3) COMP.
-           05    FIRST-NAME              PIC X(15).
-           05    LAST-NAME               PIC X(15).
-           05    LAST-ORDER-DATE         PIC S9(7) COMP-3.
-           05    BALANCE                 PIC S9(15) COMP-3.
-       66  FULL-NAME   RENAMES FIRST-NAME THROUGH LAST-NAME.
-       FD  OUT-FILE RECORDING MODE F.
-       01  OUT-REC.
-           05    IDX-ID-O                PIC 9(5).
-           05    FILLER                  PIC X(1) VALUE SPACE.
-           05    IDX-CURR-O              PIC X(3).
-           05    FILLER                  PIC X(1) VALUE SPACE.
-           05    FIRST-NAME-O            PIC X(15).
-           05    FILLER                  PIC X(1) VALUE SPACE.
-           05    LAST-NAME-O             PIC X(15).
-           05    FILLER                  PIC X(1) VALUE SPACE.
-           05    LAST-ORDER-O            PIC 9(8).
-           05    FILLER                  PIC X(1) VALUE SPACE.
-           05    BALANCE-O               PIC 9(15).
-       66  FULL-NAME-O RENAMES FIRST-NAME-O THRU LAST-NAME-O.
-       FD  ACC-FILE RECORDING MODE F.
-       01  ACC-REC.
-           05    ACC-ID                  PIC X(5).
-           05    CURRENCY-KEY             PIC X(3).
-           05    RESERVED                PIC X(42).
-       WORKING-STORAGE SECTION.
-       01  HEADER.
-           05 FILLER                     PIC X(5) VALUE 'ACCNT'.
-           05 FILLER                     PIC X(1) VALUE SPACE.
-           05 FILLER                     PIC X(3) VALUE 'CUR'.
-           05 FILLER                     PIC X(1) VALUE SPACE.
-           05 FILLER                     PIC X(15) VALUE 'FIRST-NAME'.
-           05 FILLER                     PIC X(1) VALUE SPACE.
-           05 FILLER                     PIC X(15) VALUE 'LAST-NAME'.
-           05 FILLER                     PIC X(1) VALUE SPACE.
-           05 FILLER                     PIC X(8) VALUE 'ORDER DT'.
-           05 FILLER                     PIC X(1) VALUE SPACE.
-           05 FILLER                     PIC X(15) VALUE 'BALANCE'.
-       01  ERR.
-           05 FILLER                     PIC X(5) VALUE '-----'.
-           05 FILLER                     PIC X(1) VALUE SPACE.
-           05 FILLER                     PIC X(3) VALUE '---'.
-           05 FILLER                     PIC X(1) VALUE SPACE.
-           05 FILLER                     PIC X(31)
-                             VALUE "ERROR. INVALID INPUT CHK SYSOUT".
-           05 FILLER                     PIC X(1) VALUE SPACE.
-           05 FILLER                     PIC X(8) VALUE '--------'.
-           05 FILLER                     PIC X(1) VALUE SPACE.
-           05 FILLER                     PIC X(15)
-                                   VALUE '---------------'.
-       01  WS-FLAGS.
-           05 STATUS-IDX                 PIC 9(2).
-              88 IDX-SUCC                         VALUE 00 97.
-              88 IDX-EOF                          VALUE 10.
-              88 IDX-INVALID-KEY                  VALUE 23.
-           05 STATUS-OUT                 PIC 99.
-              88 OUT-SUCC                         VALUE 00 97.
-           05 STATUS-ACC                 PIC 99.
-              88 ACC-SUCC                         VALUE 00 97.
-              88 ACC-EOF                          VALUE 10.
-       77  READ-CNT                      PIC 9(3) VALUE 0.
-       77  VALID-READ-CNT                PIC 9(3) VALUE 0.
-       77  INVALID-READ-CNT              PIC 9(3) VALUE 0.
-       77  VALID-KEY                     PIC 9(1) VALUE 1.
-       77  VALID-IDX                     PIC 9(1) VALUE 1.
-       77  TOTAL-BALANCE                 PIC 9(18) VALUE 0.
-       77  TAKVIMLER-GREGORYEN           PIC 9(8).
-       77  RIP-BETA                      PIC 9(8).
-       PROCEDURE DIVISION.
-       0000-MAIN.
-           PERFORM 0100-OPEN-FILES.
-           PERFORM 0110-FILE-CONTROL.
-           PERFORM 0200-PROCESS-FILE.
-           PERFORM 0800-CLOSE-FILES.
-           PERFORM 9999-EXIT.
-
-       0100-OPEN-FILES.
-           OPEN INPUT ACC-FILE.
-           OPEN INPUT IDX-FILE.
-           OPEN OUTPUT OUT-FILE.
-
-       0110-FILE-CONTROL.
-           IF NOT IDX-SUCC
-              DISPLAY "IDX FILE NOT FOUND. EXITING..."
-              STOP RUN
-           END-IF.
-           IF NOT OUT-SUCC
-              DISPLAY "OUT FILE NOT FOUND. EXITING..."
-              STOP RUN
-           END-IF.
-           IF NOT ACC-SUCC
-              DISPLAY "ACC FILE NOT FOUND. EXITING..."
-              STOP RUN
-           END-IF.
-
-       0200-PROCESS-FILE.
-           PERFORM P100-HEADER-PRINT.
-           PERFORM P200-READ-KEY.
-           PERFORM UNTIL ACC-EOF
-              IF VALID-KEY = 1
-                 PERFORM P300-READ-IDX
-              END-IF
-              PERFORM P400-WRITE-AND-HANDLE
-              PERFORM P200-READ-KEY
-           END-PERFORM.
-           PERFORM P999-REPORT.
-       P100-HEADER-PRINT.
-           MOVE HEADER TO OUT-REC.
-           WRITE OUT-REC.
-           MOVE SPACES TO OUT-REC.
-           WRITE OUT-REC.
-       P200-READ-KEY.
-           READ ACC-FILE
-           NOT AT END
-              ADD 1 TO READ-CNT 
-           END-READ.
-           PERFORM P210-KEY-CONTROL.
-           IF VALID-KEY = 1
-                 MOVE ACC-ID TO IDX-ID
-                 MOVE CURRENCY-KEY TO CURRENCY-CURRENCY
-           END-IF.
-       P210-KEY-CONTROL.
-           IF ACC-ID NOT NUMERIC
-              DISPLAY ACC-ID 
-              " << ACC-ID MUST BE NUMERIC AND 5 CHARACTER"
-              MOVE 0 TO VALID-KEY
-           END-IF.
-           IF CURRENCY-KEY NOT NUMERIC
-              DISPLAY CURRENCY-KEY 
-              " << CURRENCY-KEY MUST BE NUMERIC AND 3 CHARACTER"
-              MOVE 0 TO VALID-KEY
-           END-IF.
-       P300-READ-IDX.
-           READ IDX-FILE KEY IDX-KEY.
-           IF IDX-INVALID-KEY
-              MOVE 0 TO VALID-IDX
-           END-IF.
-       P400-WRITE-AND-HANDLE.
-           INITIALIZE OUT-REC.
-           MOVE SPACES TO OUT-REC.
-           IF VALID-IDX = 0 OR VALID-KEY = 0
-                PERFORM U100-ERR-PRINT
-           ELSE 
-                 MOVE IDX-ID TO IDX-ID-O
-                 MOVE CURRENCY-CURRENCY TO IDX-CURR-O
-                 MOVE FIRST-NAME TO FIRST-NAME-O
-                 MOVE LAST-NAME TO LAST-NAME-O
-                 PERFORM P410-CALCULATE-DATE
-                 MOVE TAKVIMLER-GREGORYEN TO LAST-ORDER-O
-                 PERFORM P500-UPBALANCE
-                 MOVE BALANCE TO BALANCE-O
-                 ADD BALANCE-O TO TOTAL-BALANCE
-                 ADD 1 TO VALID-READ-CNT
-           END-IF.
-           WRITE OUT-REC.
-           MOVE 1 TO VALID-IDX.
-           MOVE 1 TO VALID-KEY.
-       P410-CALCULATE-DATE.
-           COMPUTE RIP-BETA =
-           FUNCTION INTEGER-OF-DAY(LAST-ORDER-DATE).
-           COMPUTE TAKVIMLER-GREGORYEN = 
-           FUNCTION DATE-OF-INTEGER(RIP-BETA).
-       P500-UPBALANCE.
-           ADD IDX-ID TO BALANCE.
-       P999-REPORT.
-           MOVE SPACES TO OUT-REC.
-           WRITE OUT-REC.
-           MOVE 'TOTAL' TO OUT-REC.
-           WRITE OUT-REC.
-           MOVE SPACES TO OUT-REC.
-           MOVE 'RD. VD. IVD         TOTAL VALID BALANCE' TO OUT-REC.
-           WRITE OUT-REC.
-           MOVE SPACES TO OUT-REC.
-           MOVE READ-CNT TO OUT-REC(1:3).
-           MOVE VALID-READ-CNT TO OUT-REC(5:3).
-           COMPUTE INVALID-READ-CNT = READ-CNT - VALID-READ-CNT.
-           MOVE INVALID-READ-CNT TO OUT-REC(9:3).
-           MOVE TOTAL-BALANCE TO OUT-REC(21:19)
-           WRITE  OUT-REC.            
-       U100-ERR-PRINT.
-           MOVE ERR TO OUT-REC.
-           ADD 1 TO INVALID-READ-CNT.
-       0800-CLOSE-FILES.
-           CLOSE ACC-FILE.
-           CLOSE IDX-FILE.
-           CLOSE OUT-FILE.
-       9999-EXIT.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ODEV003.
+       AUTHOR.        AHMET KOCABAS aka CheaterAK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN to IDXFILE ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY is IDX-KEY
+                           FILE STATUS is STATUS-IDX.
+           SELECT OUT-FILE ASSIGN TO OUTFILE
+                           FILE STATUS IS STATUS-OUT.
+           SELECT CSV-FILE ASSIGN TO CSVFILE
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS STATUS-CSV.
+           SELECT REJ-FILE ASSIGN TO REJFILE
+                           FILE STATUS IS STATUS-REJ.
+           SELECT CHK-FILE ASSIGN TO CHKFILE
+                           ORGANIZATION IS RELATIVE
+                           ACCESS MODE IS RANDOM
+                           RELATIVE KEY IS CHK-REL-KEY
+                           FILE STATUS IS STATUS-CHK.
+           SELECT ACC-FILE    ASSIGN TO ACCFILE
+                           FILE STATUS IS STATUS-ACC.
+           SELECT SORT-WORK-FILE ASSIGN TO SRTWORK.
+           SELECT ACC-SORTED-FILE ASSIGN TO ACCSRTD
+                           FILE STATUS IS STATUS-ACS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+           COPY IDXREC.
+       FD  OUT-FILE RECORDING MODE F.
+       01  OUT-REC.
+           05    IDX-ID-O                PIC 9(5).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    IDX-CURR-O              PIC X(3).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    FIRST-NAME-O            PIC X(15).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    LAST-NAME-O             PIC X(15).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    LAST-ORDER-O            PIC 9(8).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    BALANCE-O               PIC S9(15)
+                                   SIGN IS TRAILING SEPARATE CHARACTER.
+       66  FULL-NAME-O RENAMES FIRST-NAME-O THRU LAST-NAME-O.
+       FD  CSV-FILE.
+       01  CSV-REC                       PIC X(100).
+       FD  REJ-FILE RECORDING MODE F.
+       01  REJ-REC.
+           05    REJ-ACC-REC             PIC X(50).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    REJ-REASON              PIC X(40).
+       FD  CHK-FILE.
+       01  CHK-REC.
+           05    CHK-HIVOL-MODE          PIC X(1).
+              88 CHK-HIVOL-ON                    VALUE 'Y' 'y'.
+           05    CHK-READ-CNT            PIC 9(6).
+           05    CHK-LAST-ACC-ID         PIC X(5).
+           05    CHK-LAST-CURRENCY       PIC X(3).
+           05    CHK-VALID-READ-CNT      PIC 9(6).
+           05    CHK-TOTAL-BALANCE       PIC S9(18).
+           05    CHK-CURR-SUB-CNT        PIC 9(2).
+           05    CHK-CURR-SUBTOTALS.
+              07 CHK-CURR-SUB-ENTRY OCCURS 20 TIMES.
+                 10 CHK-CURR-SUB-NUM     PIC 9(3).
+                 10 CHK-CURR-SUB-BAL     PIC S9(18).
+           05    CHK-TOUCHED-CNT         PIC 9(4).
+           05    CHK-TOUCHED-KEYS.
+              07 CHK-TOUCHED-ENTRY OCCURS 5000 TIMES.
+                 10 CHK-TOUCHED-ID       PIC S9(5).
+                 10 CHK-TOUCHED-CURR     PIC S9(3).
+       FD  ACC-FILE RECORDING MODE F.
+       01  ACC-REC.
+           05    ACC-ID                  PIC X(5).
+           05    CURRENCY-KEY             PIC X(3).
+           05    RESERVED.
+              07    TRAN-AMOUNT           PIC S9(13).
+              07    FILLER                PIC X(29).
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05    SW-ACC-ID               PIC X(5).
+           05    SW-CURRENCY-KEY         PIC X(3).
+           05    SW-RESERVED.
+              07    SW-TRAN-AMOUNT        PIC S9(13).
+              07    FILLER                PIC X(29).
+       FD  ACC-SORTED-FILE RECORDING MODE F.
+       01  ACC-SORTED-REC.
+           05    AS-ACC-ID               PIC X(5).
+           05    AS-CURRENCY-KEY         PIC X(3).
+           05    AS-RESERVED.
+              07    AS-TRAN-AMOUNT        PIC S9(13).
+              07    FILLER                PIC X(29).
+       WORKING-STORAGE SECTION.
+       01  HEADER.
+           05 FILLER                     PIC X(5) VALUE 'ACCNT'.
+           05 FILLER                     PIC X(1) VALUE SPACE.
+           05 FILLER                     PIC X(3) VALUE 'CUR'.
+           05 FILLER                     PIC X(1) VALUE SPACE.
+           05 FILLER                     PIC X(15) VALUE 'FIRST-NAME'.
+           05 FILLER                     PIC X(1) VALUE SPACE.
+           05 FILLER                     PIC X(15) VALUE 'LAST-NAME'.
+           05 FILLER                     PIC X(1) VALUE SPACE.
+           05 FILLER                     PIC X(8) VALUE 'ORDER DT'.
+           05 FILLER                     PIC X(1) VALUE SPACE.
+           05 FILLER                     PIC X(15) VALUE 'BALANCE'.
+       01  WS-CURRENCY-TABLE-DATA.
+           05 FILLER                     PIC X(6) VALUE '840USD'.
+           05 FILLER                     PIC X(6) VALUE '978EUR'.
+           05 FILLER                     PIC X(6) VALUE '826GBP'.
+           05 FILLER                     PIC X(6) VALUE '392JPY'.
+           05 FILLER                     PIC X(6) VALUE '036AUD'.
+           05 FILLER                     PIC X(6) VALUE '124CAD'.
+           05 FILLER                     PIC X(6) VALUE '756CHF'.
+           05 FILLER                     PIC X(6) VALUE '949TRY'.
+           05 FILLER                     PIC X(6) VALUE '643RUB'.
+           05 FILLER                     PIC X(6) VALUE '156CNY'.
+       01  WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-TABLE-DATA.
+           05 WS-CURRENCY-ENTRY OCCURS 10 TIMES
+                                 INDEXED BY WS-CURRENCY-IDX.
+              10 WS-CURRENCY-NUM         PIC 9(3).
+              10 WS-CURRENCY-ALPHA       PIC X(3).
+       01  WS-FLAGS.
+           05 STATUS-IDX                 PIC 9(2).
+              88 IDX-SUCC                         VALUE 00 97.
+              88 IDX-EOF                          VALUE 10.
+              88 IDX-INVALID-KEY                  VALUE 23.
+           05 STATUS-OUT                 PIC 99.
+              88 OUT-SUCC                         VALUE 00 97.
+           05 STATUS-CSV                 PIC 99.
+              88 CSV-SUCC                         VALUE 00 97.
+           05 STATUS-REJ                 PIC 99.
+              88 REJ-SUCC                         VALUE 00 97.
+           05 STATUS-CHK                 PIC 9(2).
+              88 CHK-SUCC                         VALUE 00 97.
+              88 CHK-NOT-FOUND                    VALUE 23 35.
+           05 STATUS-ACC                 PIC 99.
+              88 ACC-SUCC                         VALUE 00 97.
+              88 ACC-EOF                          VALUE 10.
+           05 STATUS-ACS                 PIC 99.
+              88 ACS-SUCC                         VALUE 00 97.
+              88 ACS-EOF                          VALUE 10.
+       77  WS-HIVOL-MODE                 PIC X(1) VALUE 'N'.
+           88 HIVOL-ON                           VALUE 'Y' 'y'.
+       77  WS-ACC-ID-NUM                 PIC 9(5) VALUE 0.
+       77  WS-ACC-CURR-NUM               PIC 9(3) VALUE 0.
+       77  WS-ACC-COMBINED               PIC 9(9) VALUE 0.
+       77  WS-IDX-COMBINED               PIC 9(9) VALUE 0.
+       77  IDX-SEQ-EOF                   PIC 9(1) VALUE 0.
+       77  IDX-SEQ-LOADED                PIC 9(1) VALUE 0.
+       77  READ-CNT                      PIC 9(6) VALUE 0.
+       77  VALID-READ-CNT                PIC 9(6) VALUE 0.
+       77  INVALID-READ-CNT              PIC 9(6) VALUE 0.
+       77  VALID-KEY                     PIC 9(1) VALUE 1.
+       77  VALID-AMOUNT                  PIC 9(1) VALUE 1.
+       77  VALID-IDX                     PIC 9(1) VALUE 1.
+       77  TOTAL-BALANCE                 PIC S9(18) VALUE 0.
+       77  WS-TOTAL-BAL-O                 PIC S9(18) VALUE 0
+                                   SIGN IS TRAILING SEPARATE CHARACTER.
+       77  WS-CURR-SUB-BAL-O              PIC S9(18) VALUE 0
+                                   SIGN IS TRAILING SEPARATE CHARACTER.
+       77  TAKVIMLER-GREGORYEN           PIC 9(8).
+       77  RIP-BETA                      PIC 9(8).
+       77  WS-CURR-COMPARE                PIC 9(3).
+       77  WS-CURR-FOUND                  PIC 9(1) VALUE 0.
+       01  WS-TOUCHED-KEYS.
+           07 WS-TOUCHED-ENTRY OCCURS 5000 TIMES
+                                INDEXED BY WS-TOUCHED-IDX.
+              10 WS-TOUCHED-ID            PIC S9(5).
+              10 WS-TOUCHED-CURR          PIC S9(3).
+       77  WS-TOUCHED-CNT                 PIC 9(4) VALUE 0.
+       77  WS-FOUND-TOUCHED                PIC 9(1) VALUE 0.
+       77  UNMATCHED-CNT                  PIC 9(6) VALUE 0.
+       77  WS-REJ-REASON                  PIC X(40) VALUE SPACES.
+       77  WS-BAD-ACC-ID                  PIC 9(1) VALUE 0.
+       77  WS-BAD-CURRENCY                PIC 9(1) VALUE 0.
+       77  WS-BAD-AMOUNT                  PIC 9(1) VALUE 0.
+       01  WS-CURR-SUBTOTALS.
+           07 WS-CURR-SUB-ENTRY OCCURS 20 TIMES
+                                 INDEXED BY WS-CURR-SUB-IDX.
+              10 WS-CURR-SUB-NUM          PIC 9(3).
+              10 WS-CURR-SUB-BAL          PIC S9(18).
+       77  WS-CURR-SUB-CNT                PIC 9(2) VALUE 0.
+       77  WS-SUB-FOUND                   PIC 9(1) VALUE 0.
+       77  CHK-REL-KEY                    PIC 9(1) VALUE 1.
+       77  RESTART-CNT                    PIC 9(6) VALUE 0.
+       77  IS-RESTART                     PIC 9(1) VALUE 0.
+       77  VALID-DATE                     PIC 9(1) VALUE 1.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-HIVOL-MODE FROM ENVIRONMENT "ODEV003_HIVOL_MODE".
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0110-FILE-CONTROL.
+           PERFORM 0200-PROCESS-FILE.
+           PERFORM 0800-CLOSE-FILES.
+           PERFORM 9999-EXIT.
+
+       0100-OPEN-FILES.
+           IF HIVOL-ON
+              PERFORM P800-SORT-ACC-FILE
+              OPEN INPUT ACC-SORTED-FILE
+           ELSE
+              OPEN INPUT ACC-FILE
+           END-IF.
+           OPEN I-O IDX-FILE.
+           OPEN I-O CHK-FILE.
+           IF CHK-NOT-FOUND
+              OPEN OUTPUT CHK-FILE
+              CLOSE CHK-FILE
+              OPEN I-O CHK-FILE
+           END-IF.
+           PERFORM P010-READ-CHECKPOINT.
+           IF IS-RESTART = 1
+              OPEN EXTEND OUT-FILE
+              OPEN EXTEND CSV-FILE
+              OPEN EXTEND REJ-FILE
+           ELSE
+              OPEN OUTPUT OUT-FILE
+              OPEN OUTPUT CSV-FILE
+              OPEN OUTPUT REJ-FILE
+           END-IF.
+
+       0110-FILE-CONTROL.
+           IF NOT IDX-SUCC
+              DISPLAY "IDX FILE NOT FOUND. EXITING..."
+              STOP RUN
+           END-IF.
+           IF NOT OUT-SUCC
+              DISPLAY "OUT FILE NOT FOUND. EXITING..."
+              STOP RUN
+           END-IF.
+           IF NOT CSV-SUCC
+              DISPLAY "CSV FILE NOT FOUND. EXITING..."
+              STOP RUN
+           END-IF.
+           IF NOT REJ-SUCC
+              DISPLAY "REJ FILE NOT FOUND. EXITING..."
+              STOP RUN
+           END-IF.
+           IF NOT CHK-SUCC
+              DISPLAY "CHK FILE NOT FOUND. EXITING..."
+              STOP RUN
+           END-IF.
+           IF HIVOL-ON
+              IF NOT ACS-SUCC
+                 DISPLAY "ACC-SORTED FILE NOT FOUND. EXITING..."
+                 STOP RUN
+              END-IF
+           ELSE
+              IF NOT ACC-SUCC
+                 DISPLAY "ACC FILE NOT FOUND. EXITING..."
+                 STOP RUN
+              END-IF
+           END-IF.
+
+       P800-SORT-ACC-FILE.
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SW-ACC-ID SW-CURRENCY-KEY
+                USING ACC-FILE
+                GIVING ACC-SORTED-FILE.
+
+       P010-READ-CHECKPOINT.
+           MOVE 1 TO CHK-REL-KEY.
+           MOVE 0 TO IS-RESTART.
+           READ CHK-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 IF CHK-READ-CNT > 0
+                    IF (CHK-HIVOL-ON AND NOT HIVOL-ON)
+                    OR (HIVOL-ON AND NOT CHK-HIVOL-ON)
+                       DISPLAY "FATAL: CHECKPOINT WAS WRITTEN WITH "
+                          "ODEV003_HIVOL_MODE=" CHK-HIVOL-MODE
+                          " BUT THIS RUN HAS ODEV003_HIVOL_MODE="
+                          WS-HIVOL-MODE
+                       DISPLAY "RESTART ABORTED TO AVOID SKIPPING OR "
+                          "DOUBLE-POSTING RECORDS -- RERUN WITH THE "
+                          "ORIGINAL MODE"
+                       STOP RUN
+                    END-IF
+                    MOVE CHK-READ-CNT TO RESTART-CNT
+                    MOVE 1 TO IS-RESTART
+                    MOVE CHK-VALID-READ-CNT TO VALID-READ-CNT
+                    MOVE CHK-TOTAL-BALANCE TO TOTAL-BALANCE
+                    MOVE CHK-CURR-SUB-CNT TO WS-CURR-SUB-CNT
+                    MOVE CHK-CURR-SUBTOTALS TO WS-CURR-SUBTOTALS
+                    MOVE CHK-TOUCHED-CNT TO WS-TOUCHED-CNT
+                    MOVE CHK-TOUCHED-KEYS TO WS-TOUCHED-KEYS
+                    DISPLAY "RESTARTING AFTER CHECKPOINTED RECORD "
+                            RESTART-CNT
+                 END-IF
+           END-READ.
+
+       0200-PROCESS-FILE.
+           IF IS-RESTART = 0
+              PERFORM P100-HEADER-PRINT
+           END-IF.
+           IF HIVOL-ON
+              PERFORM P860-START-IDX-SEQ
+              PERFORM P202-READ-ACC-SORTED
+           ELSE
+              PERFORM P200-READ-KEY
+           END-IF.
+           IF IS-RESTART = 1
+              PERFORM P205-SKIP-TO-CHECKPOINT
+           END-IF.
+           IF HIVOL-ON
+              PERFORM UNTIL ACS-EOF
+                 PERFORM P270-MATCH-MERGE-STEP
+                 IF READ-CNT > 0
+                    PERFORM P700-WRITE-CHECKPOINT
+                 END-IF
+                 PERFORM P202-READ-ACC-SORTED
+              END-PERFORM
+           ELSE
+              PERFORM UNTIL ACC-EOF
+                 IF VALID-KEY = 1
+                    PERFORM P300-READ-IDX
+                 END-IF
+                 PERFORM P400-WRITE-AND-HANDLE
+                 IF READ-CNT > 0
+                    PERFORM P700-WRITE-CHECKPOINT
+                 END-IF
+                 PERFORM P200-READ-KEY
+              END-PERFORM
+           END-IF.
+           PERFORM P999-REPORT.
+           PERFORM P600-RECONCILE.
+           PERFORM P710-CLEAR-CHECKPOINT.
+       P205-SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL (ACC-EOF OR ACS-EOF) OR READ-CNT > RESTART-CNT
+              IF HIVOL-ON
+                 PERFORM P202-READ-ACC-SORTED
+              ELSE
+                 PERFORM P200-READ-KEY
+              END-IF
+           END-PERFORM.
+       P700-WRITE-CHECKPOINT.
+           MOVE 1 TO CHK-REL-KEY.
+           MOVE WS-HIVOL-MODE TO CHK-HIVOL-MODE.
+           MOVE READ-CNT TO CHK-READ-CNT.
+           MOVE ACC-ID TO CHK-LAST-ACC-ID.
+           MOVE CURRENCY-KEY TO CHK-LAST-CURRENCY.
+           MOVE VALID-READ-CNT TO CHK-VALID-READ-CNT.
+           MOVE TOTAL-BALANCE TO CHK-TOTAL-BALANCE.
+           MOVE WS-CURR-SUB-CNT TO CHK-CURR-SUB-CNT.
+           MOVE WS-CURR-SUBTOTALS TO CHK-CURR-SUBTOTALS.
+           MOVE WS-TOUCHED-CNT TO CHK-TOUCHED-CNT.
+           MOVE WS-TOUCHED-KEYS TO CHK-TOUCHED-KEYS.
+           REWRITE CHK-REC
+              INVALID KEY
+                 WRITE CHK-REC
+           END-REWRITE.
+       P710-CLEAR-CHECKPOINT.
+           MOVE 1 TO CHK-REL-KEY.
+           DELETE CHK-FILE
+              INVALID KEY
+                 CONTINUE
+           END-DELETE.
+       P100-HEADER-PRINT.
+           MOVE HEADER TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE "ACCNT,CUR,FIRST-NAME,LAST-NAME,ORDER DT,BALANCE"
+                                                        TO CSV-REC.
+           WRITE CSV-REC.
+       P200-READ-KEY.
+           READ ACC-FILE
+           NOT AT END
+              ADD 1 TO READ-CNT 
+           END-READ.
+           PERFORM P210-KEY-CONTROL.
+           IF VALID-KEY = 1
+                 MOVE ACC-ID TO IDX-ID
+                 MOVE CURRENCY-KEY TO CURRENCY-CURRENCY
+           END-IF.
+       P202-READ-ACC-SORTED.
+           READ ACC-SORTED-FILE
+           NOT AT END
+              ADD 1 TO READ-CNT
+              MOVE ACC-SORTED-REC TO ACC-REC
+           END-READ.
+           PERFORM P210-KEY-CONTROL.
+       P210-KEY-CONTROL.
+           MOVE 0 TO WS-BAD-ACC-ID.
+           MOVE 0 TO WS-BAD-CURRENCY.
+           MOVE 0 TO WS-BAD-AMOUNT.
+           IF ACC-ID NOT NUMERIC
+              DISPLAY ACC-ID
+              " << ACC-ID MUST BE NUMERIC AND 5 CHARACTER"
+              MOVE 0 TO VALID-KEY
+              MOVE 1 TO WS-BAD-ACC-ID
+           END-IF.
+           IF CURRENCY-KEY NOT NUMERIC
+              DISPLAY CURRENCY-KEY
+              " << CURRENCY-KEY MUST BE NUMERIC AND 3 CHARACTER"
+              MOVE 0 TO VALID-KEY
+              MOVE 1 TO WS-BAD-CURRENCY
+           END-IF.
+           IF TRAN-AMOUNT NOT NUMERIC
+              DISPLAY TRAN-AMOUNT
+              " << TRAN-AMOUNT MUST BE A SIGNED NUMERIC AMOUNT"
+              MOVE 0 TO VALID-AMOUNT
+              MOVE 1 TO WS-BAD-AMOUNT
+           END-IF.
+           EVALUATE TRUE
+              WHEN WS-BAD-ACC-ID = 1 AND WS-BAD-CURRENCY = 1
+                                     AND WS-BAD-AMOUNT = 1
+                 MOVE 'BAD ACC-ID, CURRENCY-KEY AND TRAN-AMOUNT'
+                                                     TO WS-REJ-REASON
+              WHEN WS-BAD-ACC-ID = 1 AND WS-BAD-CURRENCY = 1
+                 MOVE 'BAD ACC-ID AND CURRENCY-KEY' TO WS-REJ-REASON
+              WHEN WS-BAD-ACC-ID = 1 AND WS-BAD-AMOUNT = 1
+                 MOVE 'BAD ACC-ID AND TRAN-AMOUNT' TO WS-REJ-REASON
+              WHEN WS-BAD-CURRENCY = 1 AND WS-BAD-AMOUNT = 1
+                 MOVE 'BAD CURRENCY-KEY AND TRAN-AMOUNT'
+                                                     TO WS-REJ-REASON
+              WHEN WS-BAD-ACC-ID = 1
+                 MOVE 'BAD ACC-ID' TO WS-REJ-REASON
+              WHEN WS-BAD-CURRENCY = 1
+                 MOVE 'BAD CURRENCY-KEY' TO WS-REJ-REASON
+              WHEN WS-BAD-AMOUNT = 1
+                 MOVE 'BAD TRAN-AMOUNT' TO WS-REJ-REASON
+           END-EVALUATE.
+       P300-READ-IDX.
+           READ IDX-FILE KEY IDX-KEY.
+           IF IDX-INVALID-KEY
+              MOVE 0 TO VALID-IDX
+              MOVE 'NO IDX MATCH' TO WS-REJ-REASON
+           ELSE
+              PERFORM P620-TOUCH-MASTER
+           END-IF.
+       P270-MATCH-MERGE-STEP.
+           MOVE 1 TO VALID-IDX.
+           IF VALID-KEY = 1
+              MOVE ACC-ID TO WS-ACC-ID-NUM
+              MOVE CURRENCY-KEY TO WS-ACC-CURR-NUM
+              COMPUTE WS-ACC-COMBINED =
+                      WS-ACC-ID-NUM * 1000 + WS-ACC-CURR-NUM
+              PERFORM P280-ADVANCE-IDX-TO-MATCH
+              IF IDX-SEQ-LOADED = 1
+                 COMPUTE WS-IDX-COMBINED =
+                         IDX-ID * 1000 + CURRENCY-CURRENCY
+              END-IF
+              IF IDX-SEQ-LOADED = 1
+              AND WS-IDX-COMBINED = WS-ACC-COMBINED
+                 PERFORM P620-TOUCH-MASTER
+              ELSE
+                 MOVE 0 TO VALID-IDX
+                 MOVE 'NO IDX MATCH' TO WS-REJ-REASON
+              END-IF
+           END-IF.
+           PERFORM P400-WRITE-AND-HANDLE.
+       P280-ADVANCE-IDX-TO-MATCH.
+           PERFORM UNTIL IDX-SEQ-EOF = 1
+              COMPUTE WS-IDX-COMBINED =
+                      IDX-ID * 1000 + CURRENCY-CURRENCY
+              IF WS-IDX-COMBINED < WS-ACC-COMBINED
+                 PERFORM P850-READ-IDX-SEQ
+              ELSE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+       P850-READ-IDX-SEQ.
+           READ IDX-FILE NEXT RECORD
+              AT END
+                 MOVE 1 TO IDX-SEQ-EOF
+                 MOVE 0 TO IDX-SEQ-LOADED
+              NOT AT END
+                 MOVE 1 TO IDX-SEQ-LOADED
+           END-READ.
+       P860-START-IDX-SEQ.
+           MOVE 0 TO IDX-SEQ-EOF.
+           MOVE LOW-VALUES TO IDX-KEY.
+           START IDX-FILE KEY IS NOT LESS THAN IDX-KEY
+              INVALID KEY
+                 MOVE 1 TO IDX-SEQ-EOF
+           END-START.
+           IF IDX-SEQ-EOF = 0
+              PERFORM P850-READ-IDX-SEQ
+           END-IF.
+       P400-WRITE-AND-HANDLE.
+           INITIALIZE OUT-REC.
+           MOVE SPACES TO OUT-REC.
+           IF VALID-IDX = 0 OR VALID-KEY = 0 OR VALID-AMOUNT = 0
+                PERFORM U100-ERR-PRINT
+           ELSE
+                 MOVE IDX-ID TO IDX-ID-O
+                 MOVE CURRENCY-CURRENCY TO WS-CURR-COMPARE
+                 PERFORM P420-CURRENCY-LOOKUP
+                 MOVE FIRST-NAME TO FIRST-NAME-O
+                 MOVE LAST-NAME TO LAST-NAME-O
+                 PERFORM P405-VALIDATE-ORDER-DATE
+                 IF VALID-DATE = 0
+                    MOVE 'BAD LAST-ORDER-DATE ON IDX-FILE MASTER'
+                                                     TO WS-REJ-REASON
+                    PERFORM U100-ERR-PRINT
+                 ELSE
+                    PERFORM P410-CALCULATE-DATE
+                    MOVE TAKVIMLER-GREGORYEN TO LAST-ORDER-O
+                    PERFORM P500-UPBALANCE
+                    MOVE BALANCE TO BALANCE-O
+                    ADD BALANCE-O TO TOTAL-BALANCE
+                    PERFORM P430-ACCUM-CURRENCY-SUBTOTAL
+                    ADD 1 TO VALID-READ-CNT
+                    PERFORM U200-CSV-WRITE
+                    WRITE OUT-REC
+                 END-IF
+           END-IF.
+           MOVE SPACES TO WS-REJ-REASON.
+           MOVE 1 TO VALID-IDX.
+           MOVE 1 TO VALID-KEY.
+           MOVE 1 TO VALID-AMOUNT.
+           MOVE 1 TO VALID-DATE.
+       P405-VALIDATE-ORDER-DATE.
+           MOVE 1 TO VALID-DATE.
+           IF FUNCTION TEST-DAY-YYYYDDD(LAST-ORDER-DATE) NOT = 0
+              MOVE 0 TO VALID-DATE
+           END-IF.
+       P410-CALCULATE-DATE.
+           COMPUTE RIP-BETA =
+           FUNCTION INTEGER-OF-DAY(LAST-ORDER-DATE).
+           COMPUTE TAKVIMLER-GREGORYEN = 
+           FUNCTION DATE-OF-INTEGER(RIP-BETA).
+       P420-CURRENCY-LOOKUP.
+           MOVE 0 TO WS-CURR-FOUND.
+           MOVE SPACES TO IDX-CURR-O.
+           PERFORM VARYING WS-CURRENCY-IDX FROM 1 BY 1
+                   UNTIL WS-CURRENCY-IDX > 10
+              IF WS-CURRENCY-NUM(WS-CURRENCY-IDX) = WS-CURR-COMPARE
+                 MOVE WS-CURRENCY-ALPHA(WS-CURRENCY-IDX) TO IDX-CURR-O
+                 MOVE 1 TO WS-CURR-FOUND
+                 SET WS-CURRENCY-IDX TO 10
+              END-IF
+           END-PERFORM.
+           IF WS-CURR-FOUND = 0
+              MOVE WS-CURR-COMPARE TO IDX-CURR-O
+           END-IF.
+       P430-ACCUM-CURRENCY-SUBTOTAL.
+           MOVE 0 TO WS-SUB-FOUND.
+           PERFORM VARYING WS-CURR-SUB-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-SUB-IDX > WS-CURR-SUB-CNT
+              IF WS-CURR-SUB-NUM(WS-CURR-SUB-IDX) = CURRENCY-CURRENCY
+                 ADD BALANCE-O TO WS-CURR-SUB-BAL(WS-CURR-SUB-IDX)
+                 MOVE 1 TO WS-SUB-FOUND
+                 SET WS-CURR-SUB-IDX TO WS-CURR-SUB-CNT
+              END-IF
+           END-PERFORM.
+           IF WS-SUB-FOUND = 0
+              IF WS-CURR-SUB-CNT < 20
+                 ADD 1 TO WS-CURR-SUB-CNT
+                 MOVE CURRENCY-CURRENCY TO
+                                     WS-CURR-SUB-NUM(WS-CURR-SUB-CNT)
+                 MOVE BALANCE-O TO WS-CURR-SUB-BAL(WS-CURR-SUB-CNT)
+              ELSE
+                 DISPLAY "WARNING: CURRENCY SUBTOTAL TABLE FULL AT 20 "
+                    "DISTINCT CURRENCIES -- TOTAL VALID BALANCE WILL "
+                    "NOT MATCH THE SUM OF THE PER-CURRENCY LINES FOR "
+                    "CURRENCY-CURRENCY " CURRENCY-CURRENCY
+              END-IF
+           END-IF.
+       P500-UPBALANCE.
+           IF HIVOL-ON
+              READ IDX-FILE KEY IDX-KEY
+                 INVALID KEY
+                    DISPLAY "WARNING: COULD NOT RE-READ IDX-ID "
+                            IDX-ID " BEFORE POSTING BALANCE"
+              END-READ
+           END-IF.
+           ADD TRAN-AMOUNT TO BALANCE.
+           REWRITE IDX-REC
+              INVALID KEY
+                 DISPLAY "WARNING: COULD NOT POST BALANCE FOR IDX-ID "
+                         IDX-ID
+           END-REWRITE.
+       P999-REPORT.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE 'TOTAL' TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE SPACES TO OUT-REC.
+           MOVE 'RD     VD     IVD    TOTAL VALID BALANCE' TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE SPACES TO OUT-REC.
+           MOVE READ-CNT TO OUT-REC(1:6).
+           MOVE VALID-READ-CNT TO OUT-REC(8:6).
+           COMPUTE INVALID-READ-CNT = READ-CNT - VALID-READ-CNT.
+           MOVE INVALID-READ-CNT TO OUT-REC(15:6).
+           MOVE TOTAL-BALANCE TO WS-TOTAL-BAL-O.
+           MOVE WS-TOTAL-BAL-O TO OUT-REC(22:19)
+           WRITE  OUT-REC.
+           PERFORM P920-CURRENCY-BREAKS.
+       P920-CURRENCY-BREAKS.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE 'TOTAL VALID BALANCE BY CURRENCY' TO OUT-REC.
+           WRITE OUT-REC.
+           PERFORM VARYING WS-CURR-SUB-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-SUB-IDX > WS-CURR-SUB-CNT
+              MOVE WS-CURR-SUB-NUM(WS-CURR-SUB-IDX) TO WS-CURR-COMPARE
+              MOVE SPACES TO OUT-REC
+              PERFORM P420-CURRENCY-LOOKUP
+              MOVE IDX-CURR-O TO OUT-REC(1:3)
+              MOVE WS-CURR-SUB-BAL(WS-CURR-SUB-IDX) TO WS-CURR-SUB-BAL-O
+              MOVE WS-CURR-SUB-BAL-O TO OUT-REC(5:19)
+              WRITE OUT-REC
+           END-PERFORM.
+       P600-RECONCILE.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE 'UNMATCHED IDX-FILE MASTERS (NOT REFERENCED THIS RUN)'
+                                                         TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE LOW-VALUES TO IDX-KEY.
+           START IDX-FILE KEY IS NOT LESS THAN IDX-KEY
+              INVALID KEY
+                 CONTINUE
+           END-START.
+           PERFORM UNTIL IDX-EOF
+              READ IDX-FILE NEXT RECORD
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    PERFORM P610-CHECK-TOUCHED
+              END-READ
+           END-PERFORM.
+           MOVE SPACES TO OUT-REC.
+           MOVE 'UNMATCHED MASTER COUNT' TO OUT-REC.
+           MOVE UNMATCHED-CNT TO OUT-REC(25:6).
+           WRITE OUT-REC.
+       P610-CHECK-TOUCHED.
+           MOVE 0 TO WS-FOUND-TOUCHED.
+           PERFORM VARYING WS-TOUCHED-IDX FROM 1 BY 1
+                   UNTIL WS-TOUCHED-IDX > WS-TOUCHED-CNT
+              IF WS-TOUCHED-ID(WS-TOUCHED-IDX) = IDX-ID
+              AND WS-TOUCHED-CURR(WS-TOUCHED-IDX) = CURRENCY-CURRENCY
+                 MOVE 1 TO WS-FOUND-TOUCHED
+                 SET WS-TOUCHED-IDX TO WS-TOUCHED-CNT
+              END-IF
+           END-PERFORM.
+           IF WS-FOUND-TOUCHED = 0
+              PERFORM U300-RECON-PRINT
+           END-IF.
+       P620-TOUCH-MASTER.
+           MOVE 0 TO WS-FOUND-TOUCHED.
+           PERFORM VARYING WS-TOUCHED-IDX FROM 1 BY 1
+                   UNTIL WS-TOUCHED-IDX > WS-TOUCHED-CNT
+              IF WS-TOUCHED-ID(WS-TOUCHED-IDX) = IDX-ID
+              AND WS-TOUCHED-CURR(WS-TOUCHED-IDX) = CURRENCY-CURRENCY
+                 MOVE 1 TO WS-FOUND-TOUCHED
+                 SET WS-TOUCHED-IDX TO WS-TOUCHED-CNT
+              END-IF
+           END-PERFORM.
+           IF WS-FOUND-TOUCHED = 0
+              IF WS-TOUCHED-CNT < 5000
+                 ADD 1 TO WS-TOUCHED-CNT
+                 MOVE IDX-ID TO WS-TOUCHED-ID(WS-TOUCHED-CNT)
+                 MOVE CURRENCY-CURRENCY TO
+                                     WS-TOUCHED-CURR(WS-TOUCHED-CNT)
+              ELSE
+                 DISPLAY "WARNING: TOUCHED-MASTER TABLE FULL AT 5000 "
+                    "DISTINCT MASTERS, RECONCILIATION WILL MISREPORT "
+                    "IDX-ID " IDX-ID
+              END-IF
+           END-IF.
+       U300-RECON-PRINT.
+           INITIALIZE OUT-REC.
+           MOVE SPACES TO OUT-REC.
+           MOVE IDX-ID TO IDX-ID-O.
+           MOVE CURRENCY-CURRENCY TO WS-CURR-COMPARE.
+           PERFORM P420-CURRENCY-LOOKUP.
+           MOVE FIRST-NAME TO FIRST-NAME-O.
+           MOVE LAST-NAME TO LAST-NAME-O.
+           WRITE OUT-REC.
+           ADD 1 TO UNMATCHED-CNT.
+       U100-ERR-PRINT.
+           ADD 1 TO INVALID-READ-CNT.
+           MOVE SPACES TO REJ-REC.
+           MOVE ACC-REC TO REJ-ACC-REC.
+           MOVE WS-REJ-REASON TO REJ-REASON.
+           WRITE REJ-REC.
+       U200-CSV-WRITE.
+           STRING IDX-ID-O                       DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(IDX-CURR-O)       DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(FIRST-NAME-O)     DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(LAST-NAME-O)      DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  LAST-ORDER-O                   DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  BALANCE-O                      DELIMITED BY SIZE
+                  INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+       0800-CLOSE-FILES.
+           IF HIVOL-ON
+              CLOSE ACC-SORTED-FILE
+           ELSE
+              CLOSE ACC-FILE
+           END-IF.
+           CLOSE IDX-FILE.
+           CLOSE OUT-FILE.
+           CLOSE CSV-FILE.
+           CLOSE REJ-FILE.
+           CLOSE CHK-FILE.
+       9999-EXIT.
+           STOP RUN.
